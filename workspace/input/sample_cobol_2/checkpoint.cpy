@@ -0,0 +1,18 @@
+      * Copybook: Batch Checkpoint Record
+      * Single record marking how far a CUSTOMER-TRANS batch run has
+      * gotten, so a restarted run can skip completed transactions
+      * instead of double-applying discounts.
+      *
+      * Modification History:
+      * 2026-08-08  Initial layout.
+      * 2026-08-08  Added the running control totals so a restarted
+      *             run resumes the end-of-run totals along with the
+      *             transaction count, instead of losing everything
+      *             processed before the crash.
+       01 CHECKPOINT-RECORD.
+          05 CK-LAST-CUSTOMER-ID  PIC 9(5).
+          05 CK-TRANS-COUNT       PIC 9(7).
+          05 CK-CT-COUNT          PIC 9(5).
+          05 CK-CT-PURCHASE       PIC 9(9)V99.
+          05 CK-CT-DISCOUNT       PIC 9(9)V99.
+          05 CK-CT-FINAL          PIC 9(9)V99.
