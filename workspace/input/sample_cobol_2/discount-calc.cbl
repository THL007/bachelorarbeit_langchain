@@ -5,34 +5,277 @@
       * Utility program to calculate customer discount
       * Called by main program with customer data
       *
+      * Modification History:
+      * 2024-01-01  Initial hardcoded tier breakpoints.
+      * 2026-08-08  Tier breakpoints and rates now come from the
+      *             DISCOUNT-TIER-FILE, loaded once into a table on
+      *             the first call, so sales can adjust pricing
+      *             without a program change. Falls back to the
+      *             original breakpoints if the file is not present.
+      * 2026-08-08  A supervisor override rate, when authorized with
+      *             CUSTOMER-OVERRIDE-CODE, now replaces the
+      *             amount-based tier rate.
+      * 2026-08-08  Added sales tax calculation on FINAL-AMOUNT,
+      *             keyed off CUSTOMER-STATE-CODE.
+      * 2026-08-08  Tier eligibility now looks at CUSTOMER-YTD-
+      *             PURCHASES plus the current ticket, not the
+      *             current purchase alone. The discount itself
+      *             still applies only to today's PURCHASE-AMOUNT.
+      * 2026-08-08  Added multi-currency support - PURCHASE-AMOUNT is
+      *             converted to base currency (USD) using the
+      *             EXCHANGE-RATE-FILE before it is weighed against
+      *             the discount tiers. Discount, tax and final
+      *             amounts remain in the customer's own currency.
+      * 2026-08-08  DETERMINE-BASE-AMOUNT now saves the converted
+      *             figure to CUSTOMER-BASE-AMOUNT so the caller can
+      *             roll the customer's year-to-date total forward
+      *             in base currency instead of the ticket's own
+      *             currency. Added capacity guards to LOAD-TIER-
+      *             TABLE and LOAD-RATE-TABLE so an oversized
+      *             DISCTIER/EXCHRATE file cannot overrun the table.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISCOUNT-TIER-FILE ASSIGN TO "DISCTIER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TIER-STATUS.
+
+           SELECT EXCHANGE-RATE-FILE ASSIGN TO "EXCHRATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DISCOUNT-TIER-FILE.
+       COPY 'discount-tiers.cpy'.
+
+       FD  EXCHANGE-RATE-FILE.
+       COPY 'exchange-rates.cpy'.
+
        WORKING-STORAGE SECTION.
        01 WS-TEMP-DISCOUNT      PIC 9(7)V99.
-       
+       01 WS-TIER-LOOKUP-AMOUNT PIC 9(8)V99.
+
+       01 WS-TIER-STATUS        PIC XX VALUE '00'.
+       01 WS-TIER-EOF           PIC X VALUE 'N'.
+           88 TIER-EOF                 VALUE 'Y'.
+       01 WS-FIRST-CALL         PIC X VALUE 'Y'.
+           88 FIRST-CALL               VALUE 'Y'.
+
+       01 WS-TIER-COUNT         PIC 9(2) VALUE 0.
+       01 WS-TIER-TABLE.
+           05 WS-TIER-ENTRY OCCURS 10 TIMES
+                             INDEXED BY WS-TIER-IDX.
+               10 WS-TIER-BREAKPOINT   PIC 9(7)V99.
+               10 WS-TIER-RATE         PIC 9V99.
+
+       01 WS-TAX-COUNT          PIC 9(2) VALUE 0.
+       01 WS-TAX-TABLE.
+           05 WS-TAX-ENTRY OCCURS 6 TIMES
+                            INDEXED BY WS-TAX-IDX.
+               10 WS-TAX-STATE         PIC X(2).
+               10 WS-TAX-PCT           PIC 9V999.
+
+       01 WS-RATE-STATUS        PIC XX VALUE '00'.
+       01 WS-RATE-EOF           PIC X VALUE 'N'.
+           88 RATE-EOF                 VALUE 'Y'.
+       01 WS-BASE-AMOUNT        PIC 9(8)V99.
+       01 WS-TEMP-RATE          PIC 9(3)V9999.
+
+       01 WS-RATE-COUNT         PIC 9(2) VALUE 0.
+       01 WS-RATE-TABLE.
+           05 WS-RATE-ENTRY OCCURS 8 TIMES
+                             INDEXED BY WS-RATE-IDX.
+               10 WS-RATE-CURRENCY     PIC X(3).
+               10 WS-RATE-TO-BASE      PIC 9(3)V9999.
+
        LINKAGE SECTION.
        COPY 'customer-data.cpy'.
-       
+
        PROCEDURE DIVISION USING CUSTOMER-RECORD.
-       
+
        CALCULATE-DISCOUNT.
-      *    Calculate discount based on purchase amount tiers
-           IF PURCHASE-AMOUNT >= 10000
-               MOVE 0.15 TO DISCOUNT-RATE
-           ELSE IF PURCHASE-AMOUNT >= 5000
-               MOVE 0.10 TO DISCOUNT-RATE
-           ELSE IF PURCHASE-AMOUNT >= 1000
-               MOVE 0.05 TO DISCOUNT-RATE
+           IF FIRST-CALL
+               PERFORM LOAD-TIER-TABLE
+               PERFORM LOAD-TAX-TABLE
+               PERFORM LOAD-RATE-TABLE
+               MOVE 'N' TO WS-FIRST-CALL
+           END-IF.
+
+           PERFORM DETERMINE-BASE-AMOUNT.
+
+      *    A manager-approved override rate replaces the tier rate
+      *    when a supervisor authorization code is present.
+           IF CUSTOMER-OVERRIDE-CODE NOT = SPACES
+                   AND CUSTOMER-OVERRIDE-RATE > ZERO
+               MOVE CUSTOMER-OVERRIDE-RATE TO DISCOUNT-RATE
            ELSE
-               MOVE 0.00 TO DISCOUNT-RATE
+               PERFORM DETERMINE-DISCOUNT-RATE
            END-IF.
-           
+
       *    Calculate actual discount amount
-           COMPUTE DISCOUNT-AMOUNT = 
+           COMPUTE DISCOUNT-AMOUNT =
                PURCHASE-AMOUNT * DISCOUNT-RATE.
-           
+
       *    Calculate final amount after discount
-           COMPUTE FINAL-AMOUNT = 
+           COMPUTE FINAL-AMOUNT =
                PURCHASE-AMOUNT - DISCOUNT-AMOUNT.
-           
+
+      *    Apply sales tax for the customer's jurisdiction
+           PERFORM DETERMINE-TAX-RATE.
+           COMPUTE CUSTOMER-TAX-AMOUNT =
+               FINAL-AMOUNT * CUSTOMER-TAX-RATE.
+           COMPUTE CUSTOMER-TAXED-TOTAL =
+               FINAL-AMOUNT + CUSTOMER-TAX-AMOUNT.
+
            GOBACK.
 
+       LOAD-TIER-TABLE.
+      *    Read the tier table once per run. Rows must be in
+      *    descending breakpoint order, ending in a 0.00 row that
+      *    catches everything below the lowest tier.
+           OPEN INPUT DISCOUNT-TIER-FILE.
+
+           IF WS-TIER-STATUS = "35"
+               PERFORM LOAD-DEFAULT-TIERS
+           ELSE
+               PERFORM UNTIL TIER-EOF
+                   READ DISCOUNT-TIER-FILE
+                       AT END
+                           MOVE 'Y' TO WS-TIER-EOF
+                       NOT AT END
+                           IF WS-TIER-COUNT < 10
+                               ADD 1 TO WS-TIER-COUNT
+                               MOVE DT-BREAKPOINT
+                                   TO WS-TIER-BREAKPOINT(WS-TIER-COUNT)
+                               MOVE DT-RATE
+                                   TO WS-TIER-RATE(WS-TIER-COUNT)
+                           ELSE
+                               DISPLAY "*** DISCTIER has more than "
+                                   "10 rows - extra rows ignored ***"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DISCOUNT-TIER-FILE
+           END-IF.
+
+       LOAD-DEFAULT-TIERS.
+      *    DISCTIER not found - fall back to the original breakpoints.
+           MOVE 4 TO WS-TIER-COUNT.
+           MOVE 10000.00 TO WS-TIER-BREAKPOINT(1).
+           MOVE 0.15     TO WS-TIER-RATE(1).
+           MOVE 5000.00  TO WS-TIER-BREAKPOINT(2).
+           MOVE 0.10     TO WS-TIER-RATE(2).
+           MOVE 1000.00  TO WS-TIER-BREAKPOINT(3).
+           MOVE 0.05     TO WS-TIER-RATE(3).
+           MOVE 0.00     TO WS-TIER-BREAKPOINT(4).
+           MOVE 0.00     TO WS-TIER-RATE(4).
+
+       LOAD-RATE-TABLE.
+      *    Read the currency table once per run. Falls back to a
+      *    small built-in table if EXCHRATE is not present.
+           OPEN INPUT EXCHANGE-RATE-FILE.
+
+           IF WS-RATE-STATUS = "35"
+               PERFORM LOAD-DEFAULT-RATES
+           ELSE
+               PERFORM UNTIL RATE-EOF
+                   READ EXCHANGE-RATE-FILE
+                       AT END
+                           MOVE 'Y' TO WS-RATE-EOF
+                       NOT AT END
+                           IF WS-RATE-COUNT < 8
+                               ADD 1 TO WS-RATE-COUNT
+                               MOVE ER-CURRENCY-CODE
+                                   TO WS-RATE-CURRENCY(WS-RATE-COUNT)
+                               MOVE ER-RATE-TO-BASE
+                                   TO WS-RATE-TO-BASE(WS-RATE-COUNT)
+                           ELSE
+                               DISPLAY "*** EXCHRATE has more than "
+                                   "8 rows - extra rows ignored ***"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EXCHANGE-RATE-FILE
+           END-IF.
+
+       LOAD-DEFAULT-RATES.
+      *    EXCHRATE not found - fall back to built-in daily rates.
+           MOVE 5 TO WS-RATE-COUNT.
+           MOVE "USD" TO WS-RATE-CURRENCY(1).
+           MOVE 1.0000 TO WS-RATE-TO-BASE(1).
+           MOVE "EUR" TO WS-RATE-CURRENCY(2).
+           MOVE 1.0900 TO WS-RATE-TO-BASE(2).
+           MOVE "GBP" TO WS-RATE-CURRENCY(3).
+           MOVE 1.2700 TO WS-RATE-TO-BASE(3).
+           MOVE "JPY" TO WS-RATE-CURRENCY(4).
+           MOVE 0.0067 TO WS-RATE-TO-BASE(4).
+           MOVE "CAD" TO WS-RATE-CURRENCY(5).
+           MOVE 0.7400 TO WS-RATE-TO-BASE(5).
+
+       DETERMINE-BASE-AMOUNT.
+      *    Normalize today's ticket to the base currency (USD) so it
+      *    can be weighed against the discount tiers alongside
+      *    CUSTOMER-YTD-PURCHASES, which is carried in base currency.
+      *    An unrecognized currency code converts at 1.0000 (treated
+      *    as already base currency) rather than blocking the sale.
+           MOVE 1.0000 TO WS-TEMP-RATE.
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > WS-RATE-COUNT
+               IF WS-RATE-CURRENCY(WS-RATE-IDX)
+                       = CUSTOMER-CURRENCY-CODE
+                   MOVE WS-RATE-TO-BASE(WS-RATE-IDX) TO WS-TEMP-RATE
+                   SET WS-RATE-IDX TO WS-RATE-COUNT
+               END-IF
+           END-PERFORM.
+
+           COMPUTE WS-BASE-AMOUNT = PURCHASE-AMOUNT * WS-TEMP-RATE.
+           MOVE WS-BASE-AMOUNT TO CUSTOMER-BASE-AMOUNT.
+
+       LOAD-TAX-TABLE.
+      *    Small built-in jurisdiction tax table. Not worth an
+      *    external file the way the discount tiers are - tax
+      *    rates change far less often than sales promotions.
+           MOVE 6 TO WS-TAX-COUNT.
+           MOVE "CA" TO WS-TAX-STATE(1).
+           MOVE 0.0725 TO WS-TAX-PCT(1).
+           MOVE "NY" TO WS-TAX-STATE(2).
+           MOVE 0.0400 TO WS-TAX-PCT(2).
+           MOVE "TX" TO WS-TAX-STATE(3).
+           MOVE 0.0625 TO WS-TAX-PCT(3).
+           MOVE "FL" TO WS-TAX-STATE(4).
+           MOVE 0.0600 TO WS-TAX-PCT(4).
+           MOVE "WA" TO WS-TAX-STATE(5).
+           MOVE 0.0650 TO WS-TAX-PCT(5).
+           MOVE "OT" TO WS-TAX-STATE(6).
+           MOVE 0.0000 TO WS-TAX-PCT(6).
+
+       DETERMINE-TAX-RATE.
+           MOVE 0.000 TO CUSTOMER-TAX-RATE.
+           PERFORM VARYING WS-TAX-IDX FROM 1 BY 1
+                   UNTIL WS-TAX-IDX > WS-TAX-COUNT
+               IF CUSTOMER-STATE-CODE = WS-TAX-STATE(WS-TAX-IDX)
+                   MOVE WS-TAX-PCT(WS-TAX-IDX) TO CUSTOMER-TAX-RATE
+                   SET WS-TAX-IDX TO WS-TAX-COUNT
+               END-IF
+           END-PERFORM.
+
+       DETERMINE-DISCOUNT-RATE.
+      *    Tier eligibility reflects the customer's whole
+      *    relationship with us - this ticket (normalized to base
+      *    currency) plus everything they have bought so far this
+      *    year - even though the discount rate found is only
+      *    applied to today's purchase in its original currency.
+           COMPUTE WS-TIER-LOOKUP-AMOUNT =
+               WS-BASE-AMOUNT + CUSTOMER-YTD-PURCHASES.
+
+           MOVE 0.00 TO DISCOUNT-RATE.
+           PERFORM VARYING WS-TIER-IDX FROM 1 BY 1
+                   UNTIL WS-TIER-IDX > WS-TIER-COUNT
+               IF WS-TIER-LOOKUP-AMOUNT
+                       >= WS-TIER-BREAKPOINT(WS-TIER-IDX)
+                   MOVE WS-TIER-RATE(WS-TIER-IDX) TO DISCOUNT-RATE
+                   SET WS-TIER-IDX TO WS-TIER-COUNT
+               END-IF
+           END-PERFORM.
