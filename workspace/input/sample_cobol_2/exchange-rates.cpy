@@ -0,0 +1,7 @@
+      * Copybook: Exchange Rate Record
+      * One row per currency on the EXCHANGE-RATE-FILE, read by
+      * DISCOUNT-CALC at startup so PURCHASE-AMOUNT can be normalized
+      * to the base currency (USD) for tier eligibility.
+       01 EXCHANGE-RATE-RECORD.
+          05 ER-CURRENCY-CODE     PIC X(3).
+          05 ER-RATE-TO-BASE      PIC 9(3)V9999.
