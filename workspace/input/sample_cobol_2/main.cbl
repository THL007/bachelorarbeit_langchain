@@ -5,60 +5,823 @@
       *
       * Main program that processes customer orders
       * Demonstrates COPY and CALL interactions
+      *
+      * Modification History:
+      * 2024-01-01  Initial interactive version.
+      * 2026-08-08  Added batch mode - reads CUSTOMER-TRANS instead of
+      *             prompting at the terminal for every order.
+      * 2026-08-08  Added printed discount summary report (CUSTRPT)
+      *             alongside the console DISPLAY output.
+      * 2026-08-08  Added persistent CUSTOMER-MASTER file keyed on
+      *             CUSTOMER-ID so name and YTD purchases carry
+      *             forward between runs.
+      * 2026-08-08  Added input edit checks on Customer ID and
+      *             Purchase Amount ahead of the discount call.
+      * 2026-08-08  Added CUSTAUDIT transaction audit log - one line
+      *             per discount calculation, with a timestamp.
+      * 2026-08-08  Added end-of-run control totals (customers
+      *             processed, purchase/discount/final totals).
+      * 2026-08-08  Added checkpoint/restart for batch mode - a
+      *             checkpoint is written every WS-CHECKPOINT-INTERVAL
+      *             transactions so a restarted run skips completed
+      *             work instead of reprocessing from record one.
+      * 2026-08-08  Added supervisor override discount capture for
+      *             interactive entry.
+      * 2026-08-08  Added sales tax entry/display - customer state
+      *             code drives the tax rate applied in DISCOUNT-CALC.
+      * 2026-08-08  Passes the customer's year-to-date purchase total
+      *             from CUSTOMER-MASTER into DISCOUNT-CALC so tier
+      *             eligibility reflects the whole relationship.
+      * 2026-08-08  Added duplicate-transaction detection and a
+      *             CUSTEXCP exception report for batch runs, so bad
+      *             or repeated records are flagged instead of
+      *             silently vanishing or double-posting.
+      * 2026-08-08  Added currency code entry so international
+      *             tickets are recorded in the customer's own
+      *             currency; DISCOUNT-CALC normalizes to the base
+      *             currency for tier eligibility.
+      * 2026-08-08  Added a fixed-layout CUSTARGL extract file - one
+      *             record per processed customer - for the
+      *             downstream AR/GL system to post against.
+      * 2026-08-08  SAVE-CUSTOMER-MASTER now rolls CUSTOMER-BASE-
+      *             AMOUNT (base currency) into CM-YTD-PURCHASES
+      *             instead of PURCHASE-AMOUNT, so a non-USD ticket
+      *             no longer corrupts the customer's YTD total.
+      *             Control totals and the CUSTARGL extract now
+      *             carry the base-currency figures and the
+      *             currency code, and the exception report and
+      *             checkpoint record carry enough detail to re-key
+      *             a rejected order and to resume the running
+      *             totals after a restart.
+      * 2026-08-08  Widened PRINT-REPORT-RECORD and EXCEPTION-REPORT-
+      *             RECORD to match their detail/header layouts, so
+      *             the final-amount and reject-reason columns stop
+      *             getting cut off. Added base-currency final/
+      *             discount fields to the CUSTARGL extract so it
+      *             ties back to the base-currency control totals on
+      *             a mixed-currency run. Duplicate-transaction
+      *             checking now runs against every transaction read,
+      *             including ones skipped for already being past a
+      *             checkpoint, so an ID split across a restart is
+      *             still caught.
       *
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-TRANS-FILE ASSIGN TO "CUSTTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT PRINT-REPORT-FILE ASSIGN TO "CUSTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "CUSTAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CUSTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "CUSTEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT AR-GL-EXTRACT-FILE ASSIGN TO "CUSTARGL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-TRANS-FILE.
+       COPY 'customer-trans.cpy'.
+
+       FD  PRINT-REPORT-FILE.
+       01 PRINT-REPORT-RECORD      PIC X(90).
+
+       FD  EXCEPTION-REPORT-FILE.
+       01 EXCEPTION-REPORT-RECORD  PIC X(85).
+
+       FD  AR-GL-EXTRACT-FILE.
+       01 AR-GL-EXTRACT-RECORD     PIC X(80).
+
+       FD  AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD         PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       COPY 'checkpoint.cpy'.
+
+       FD  CUSTOMER-MASTER-FILE.
+       COPY 'customer-master.cpy'.
+
        WORKING-STORAGE SECTION.
       * Use COPY to include shared data structure
        COPY 'customer-data.cpy'.
-       
+
        01 WS-CONTINUE           PIC X VALUE 'Y'.
-       
-       PROCEDURE DIVISION.
+
+      * Batch mode controls
+       01 WS-RUN-MODE           PIC X(5) VALUE SPACES.
+       01 WS-TRANS-STATUS       PIC XX VALUE '00'.
+       01 WS-TRANS-EOF          PIC X VALUE 'N'.
+           88 TRANS-EOF                VALUE 'Y'.
+
+      * Checkpoint/restart for batch mode
+       01 WS-CKPT-STATUS        PIC XX VALUE '00'.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 10.
+       01 WS-TRANS-SEQ          PIC 9(7) VALUE 0.
+       01 WS-RESTART-COUNT      PIC 9(7) VALUE 0.
+
+      * Duplicate-transaction detection and exception reporting
+      * for batch mode
+       01 WS-EXCEPTION-STATUS   PIC XX VALUE '00'.
+       01 WS-DUPLICATE-FOUND    PIC X VALUE 'N'.
+           88 DUPLICATE-FOUND          VALUE 'Y'.
+       01 WS-SEEN-COUNT         PIC 9(5) VALUE 0.
+       01 WS-SEEN-TABLE.
+           05 WS-SEEN-ID OCCURS 1000 TIMES
+                          INDEXED BY WS-SEEN-IDX
+                          PIC 9(5).
+
+       01 WS-EXCEPTION-DETAIL.
+           05 WS-EX-CUST-ID     PIC 9(5).
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 WS-EX-CUST-NAME   PIC X(30).
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 WS-EX-PURCHASE    PIC ZZZZZZ9.99.
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 WS-EX-CURRENCY    PIC X(3).
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 WS-EX-REASON      PIC X(30).
+
+      * Fixed-layout AR/GL extract - one record per processed
+      * customer, for the downstream general ledger system.
+       01 WS-EXTRACT-STATUS     PIC XX VALUE '00'.
+       01 WS-EXTRACT-DETAIL.
+           05 WS-EXT-CUST-ID       PIC 9(5).
+           05 WS-EXT-CURRENCY      PIC X(3).
+           05 WS-EXT-FINAL         PIC 9(7)V99.
+           05 WS-EXT-DISCOUNT      PIC 9(7)V99.
+           05 WS-EXT-BASE-FINAL    PIC 9(8)V99.
+           05 WS-EXT-BASE-DISCOUNT PIC 9(8)V99.
+           05 WS-EXT-TRANS-DATE    PIC 9(8).
+
+      * End-of-run control totals - accumulated in base currency
+      * (USD) so a run with mixed CUSTOMER-CURRENCY-CODE tickets
+      * still balances to one meaningful figure.
+       01 WS-CT-COUNT           PIC 9(5) VALUE 0.
+       01 WS-CT-PURCHASE        PIC 9(9)V99 VALUE 0.
+       01 WS-CT-DISCOUNT        PIC 9(9)V99 VALUE 0.
+       01 WS-CT-FINAL           PIC 9(9)V99 VALUE 0.
+       01 WS-CT-BASE-DISCOUNT   PIC 9(9)V99.
+
+       01 WS-REPORT-TOTALS-1.
+           05 FILLER            PIC X(30)
+               VALUE "CUSTOMERS PROCESSED: ".
+           05 WS-RT-COUNT       PIC ZZ,ZZ9.
+
+       01 WS-REPORT-TOTALS-2.
+           05 FILLER            PIC X(30)
+               VALUE "TOTAL PURCHASE AMOUNT (USD): ".
+           05 WS-RT-PURCHASE    PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-REPORT-TOTALS-3.
+           05 FILLER            PIC X(30)
+               VALUE "TOTAL DISCOUNT AMOUNT (USD): ".
+           05 WS-RT-DISCOUNT    PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-REPORT-TOTALS-4.
+           05 FILLER            PIC X(30)
+               VALUE "TOTAL FINAL AMOUNT (USD): ".
+           05 WS-RT-FINAL       PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+      * Transaction audit log
+       01 WS-AUDIT-STATUS       PIC XX VALUE '00'.
+       01 WS-AUDIT-DETAIL.
+           05 WS-AD-CUST-ID     PIC 9(5).
+           05 FILLER            PIC X(1) VALUE SPACES.
+           05 WS-AD-PURCHASE    PIC ZZZZZZ9.99.
+           05 FILLER            PIC X(1) VALUE SPACES.
+           05 WS-AD-RATE        PIC Z9.99.
+           05 FILLER            PIC X(1) VALUE SPACES.
+           05 WS-AD-DISCOUNT    PIC ZZZZZZ9.99.
+           05 FILLER            PIC X(1) VALUE SPACES.
+           05 WS-AD-FINAL       PIC ZZZZZZ9.99.
+           05 FILLER            PIC X(1) VALUE SPACES.
+           05 WS-AD-TIMESTAMP   PIC X(21).
+
+      * Input edit checks
+       01 WS-ID-VALID           PIC X VALUE 'N'.
+       01 WS-AMOUNT-VALID       PIC X VALUE 'N'.
+       01 WS-EDIT-VALID         PIC X VALUE 'N'.
+
+      * Persistent customer master
+       01 WS-MASTER-STATUS      PIC XX VALUE '00'.
+       01 WS-MASTER-FOUND       PIC X VALUE 'N'.
+           88 MASTER-FOUND             VALUE 'Y'.
+
+      * Printed discount summary report
+       01 WS-REPORT-STATUS      PIC XX VALUE '00'.
+       01 WS-REPORT-DATE.
+           05 WS-REPORT-YYYY    PIC 9(4).
+           05 WS-REPORT-MM      PIC 9(2).
+           05 WS-REPORT-DD      PIC 9(2).
+       01 WS-REPORT-DATE-NUM REDEFINES WS-REPORT-DATE PIC 9(8).
+
+       01 WS-REPORT-HEADER-1.
+           05 FILLER            PIC X(20) VALUE SPACES.
+           05 FILLER            PIC X(33)
+               VALUE "CUSTOMER DISCOUNT SUMMARY REPORT".
+
+       01 WS-REPORT-HEADER-2.
+           05 FILLER            PIC X(14) VALUE "REPORT DATE: ".
+           05 WS-RH2-MM         PIC 9(2).
+           05 FILLER            PIC X(1) VALUE "/".
+           05 WS-RH2-DD         PIC 9(2).
+           05 FILLER            PIC X(1) VALUE "/".
+           05 WS-RH2-YYYY       PIC 9(4).
+
+       01 WS-REPORT-HEADER-3.
+           05 FILLER            PIC X(7)  VALUE "CUST ID".
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(30) VALUE "CUSTOMER NAME".
+           05 FILLER            PIC X(15) VALUE "PURCHASE AMT".
+           05 FILLER            PIC X(10) VALUE "DISC RATE".
+           05 FILLER            PIC X(12) VALUE "DISC AMT".
+           05 FILLER            PIC X(12) VALUE "FINAL AMT".
+
+       01 WS-REPORT-DETAIL.
+           05 WS-RD-CUST-ID     PIC 9(5).
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 WS-RD-CUST-NAME   PIC X(30).
+           05 WS-RD-PURCHASE    PIC ZZ,ZZZ,ZZ9.99.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 WS-RD-RATE        PIC Z9.99.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 WS-RD-DISCOUNT    PIC ZZ,ZZZ,ZZ9.99.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 WS-RD-FINAL       PIC ZZ,ZZZ,ZZ9.99.
+
+       LINKAGE SECTION.
+      * JCL delivers EXEC PARM data as a halfword length followed by
+      * the text - not through COMMAND-LINE, which is only populated
+      * for a program started from an open-systems shell.
+       01 WS-PARM-AREA.
+           05 WS-PARM-LEN        PIC S9(4) COMP.
+           05 WS-PARM-TEXT       PIC X(5).
+
+       PROCEDURE DIVISION USING WS-PARM-AREA.
        MAIN-PROCESS.
            DISPLAY "==============================".
            DISPLAY "Customer Discount Calculator".
            DISPLAY "==============================".
            DISPLAY " ".
-           
-           PERFORM PROCESS-CUSTOMER 
-               UNTIL WS-CONTINUE = 'N'.
-           
+
+           IF WS-PARM-LEN > 0
+               MOVE WS-PARM-TEXT TO WS-RUN-MODE
+           ELSE
+               ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           END-IF.
+
+           IF WS-RUN-MODE = "BATCH"
+               PERFORM LOAD-CHECKPOINT
+           END-IF.
+
+           PERFORM INITIALIZE-RUN.
+
+           IF WS-RUN-MODE = "BATCH"
+               PERFORM PROCESS-BATCH
+           ELSE
+               PERFORM PROCESS-CUSTOMER
+                   UNTIL WS-CONTINUE = 'N'
+           END-IF.
+
+           PERFORM REPORT-CONTROL-TOTALS.
+
+           PERFORM TERMINATE-RUN.
+
            DISPLAY " ".
            DISPLAY "Thank you for using the system.".
            STOP RUN.
-       
+
+       INITIALIZE-RUN.
+      *    Open the customer master, creating it on first use.
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               OPEN I-O CUSTOMER-MASTER-FILE
+           END-IF.
+
+      *    Open the printed report. LOAD-CHECKPOINT has already run
+      *    for a batch run by this point, so WS-RESTART-COUNT tells
+      *    us whether this is a restart - a restarted run appends
+      *    after last run's detail lines instead of truncating them,
+      *    so REPORT-CONTROL-TOTALS' resumed totals still reconcile
+      *    against the report's own detail lines.
+           ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-REPORT-MM TO WS-RH2-MM.
+           MOVE WS-REPORT-DD TO WS-RH2-DD.
+           MOVE WS-REPORT-YYYY TO WS-RH2-YYYY.
+
+           PERFORM OPEN-PRINT-REPORT-FILE.
+
+      *    Open the audit log for append, creating it on first use.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+
+      *    Open the AR/GL extract - fresh each run, unless this is a
+      *    restart, in which case the pre-crash records stay on the
+      *    file so the downstream system still gets one record per
+      *    customer processed, not just the ones after the restart.
+           PERFORM OPEN-AR-GL-EXTRACT-FILE.
+
+       OPEN-PRINT-REPORT-FILE.
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND PRINT-REPORT-FILE
+               IF WS-REPORT-STATUS = "35"
+                   OPEN OUTPUT PRINT-REPORT-FILE
+                   PERFORM WRITE-REPORT-HEADERS
+                   CLOSE PRINT-REPORT-FILE
+                   OPEN EXTEND PRINT-REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PRINT-REPORT-FILE
+               PERFORM WRITE-REPORT-HEADERS
+           END-IF.
+
+       WRITE-REPORT-HEADERS.
+      *    Lay down the page headers once per run, ahead of the
+      *    first detail line.
+           WRITE PRINT-REPORT-RECORD FROM WS-REPORT-HEADER-1.
+           WRITE PRINT-REPORT-RECORD FROM WS-REPORT-HEADER-2.
+           MOVE SPACES TO PRINT-REPORT-RECORD.
+           WRITE PRINT-REPORT-RECORD.
+           WRITE PRINT-REPORT-RECORD FROM WS-REPORT-HEADER-3.
+
+       OPEN-AR-GL-EXTRACT-FILE.
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND AR-GL-EXTRACT-FILE
+               IF WS-EXTRACT-STATUS = "35"
+                   OPEN OUTPUT AR-GL-EXTRACT-FILE
+                   CLOSE AR-GL-EXTRACT-FILE
+                   OPEN EXTEND AR-GL-EXTRACT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT AR-GL-EXTRACT-FILE
+           END-IF.
+
+       TERMINATE-RUN.
+           CLOSE PRINT-REPORT-FILE.
+           CLOSE CUSTOMER-MASTER-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE AR-GL-EXTRACT-FILE.
+
+       PROCESS-BATCH.
+      *    Unattended batch mode - read one CUSTOMER-RECORD-shaped
+      *    entry per order from CUSTOMER-TRANS and run it through the
+      *    same discount logic as interactive entry. Transactions
+      *    already covered by a prior checkpoint are skipped so a
+      *    restarted run does not double-post them. Every record is
+      *    still run through CHECK-DUPLICATE-TRANSACTION, even a
+      *    skipped one, so WS-SEEN-TABLE reflects the whole file read
+      *    so far and a duplicate ID split across the restart point
+      *    is still caught. MAIN-PROCESS already ran LOAD-CHECKPOINT
+      *    ahead of INITIALIZE-RUN, so the report/audit/extract files
+      *    could be opened for append instead of truncated.
+           OPEN INPUT CUSTOMER-TRANS-FILE.
+           PERFORM OPEN-EXCEPTION-REPORT-FILE.
+
+           PERFORM UNTIL TRANS-EOF
+               READ CUSTOMER-TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-TRANS-SEQ
+                       PERFORM LOAD-BATCH-TRANSACTION
+                       IF WS-TRANS-SEQ > WS-RESTART-COUNT
+                           PERFORM PROCESS-BATCH-TRANSACTION
+                           IF FUNCTION MOD(WS-TRANS-SEQ
+                                   WS-CHECKPOINT-INTERVAL) = 0
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE CUSTOMER-TRANS-FILE.
+           CLOSE EXCEPTION-REPORT-FILE.
+
+      *    Run completed clean - clear the checkpoint so the next
+      *    day's file starts from record one.
+           PERFORM CLEAR-CHECKPOINT.
+
+       OPEN-EXCEPTION-REPORT-FILE.
+      *    Same append-on-restart treatment as the printed report and
+      *    the AR/GL extract, so exception records written before a
+      *    crash are not lost when the run resumes.
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND EXCEPTION-REPORT-FILE
+               IF WS-EXCEPTION-STATUS = "35"
+                   OPEN OUTPUT EXCEPTION-REPORT-FILE
+                   CLOSE EXCEPTION-REPORT-FILE
+                   OPEN EXTEND EXCEPTION-REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTION-REPORT-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+      *    Resume both the transaction count and the running control
+      *    totals, so a restarted run's end-of-run totals still
+      *    reflect the transactions a crashed earlier run completed.
+           MOVE 0 TO WS-RESTART-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+               IF WS-CKPT-STATUS = "00"
+                   MOVE CK-TRANS-COUNT TO WS-RESTART-COUNT
+                   MOVE CK-CT-COUNT TO WS-CT-COUNT
+                   MOVE CK-CT-PURCHASE TO WS-CT-PURCHASE
+                   MOVE CK-CT-DISCOUNT TO WS-CT-DISCOUNT
+                   MOVE CK-CT-FINAL TO WS-CT-FINAL
+                   DISPLAY "Resuming batch after checkpoint - "
+                       WS-RESTART-COUNT
+                       " transactions already processed."
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO CK-LAST-CUSTOMER-ID.
+           MOVE WS-TRANS-SEQ TO CK-TRANS-COUNT.
+           MOVE WS-CT-COUNT TO CK-CT-COUNT.
+           MOVE WS-CT-PURCHASE TO CK-CT-PURCHASE.
+           MOVE WS-CT-DISCOUNT TO CK-CT-DISCOUNT.
+           MOVE WS-CT-FINAL TO CK-CT-FINAL.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           MOVE 0 TO CK-LAST-CUSTOMER-ID.
+           MOVE 0 TO CK-TRANS-COUNT.
+           MOVE 0 TO CK-CT-COUNT.
+           MOVE 0 TO CK-CT-PURCHASE.
+           MOVE 0 TO CK-CT-DISCOUNT.
+           MOVE 0 TO CK-CT-FINAL.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       LOAD-BATCH-TRANSACTION.
+      *    Transaction record is CUSTOMER-RECORD-shaped, so a group
+      *    move lines up every subordinate field in one shot. Run on
+      *    every record read, whether or not it falls before the
+      *    restart point, so the duplicate-ID table always reflects
+      *    the whole file read so far.
+           MOVE CUSTOMER-TRANS-RECORD TO CUSTOMER-RECORD.
+           IF CUSTOMER-CURRENCY-CODE OF CUSTOMER-RECORD = SPACES
+               MOVE "USD" TO CUSTOMER-CURRENCY-CODE OF CUSTOMER-RECORD
+           END-IF.
+
+           PERFORM CHECK-DUPLICATE-TRANSACTION.
+
+       PROCESS-BATCH-TRANSACTION.
+      *    CUSTOMER-RECORD and WS-DUPLICATE-FOUND were already set by
+      *    LOAD-BATCH-TRANSACTION for this record.
+           IF DUPLICATE-FOUND
+               MOVE "DUPLICATE CUSTOMER ID IN RUN"
+                   TO WS-EX-REASON
+               PERFORM WRITE-EXCEPTION-RECORD
+               DISPLAY "*** Skipping Customer ID "
+                   CUSTOMER-ID OF CUSTOMER-RECORD
+                   " - duplicate transaction ***"
+           ELSE
+               PERFORM EDIT-CUSTOMER-INPUT
+               IF WS-EDIT-VALID = 'Y'
+                   PERFORM READ-CUSTOMER-MASTER
+                   PERFORM CALCULATE-AND-REPORT
+                   PERFORM SAVE-CUSTOMER-MASTER
+               ELSE
+                   MOVE "FAILED INPUT EDIT" TO WS-EX-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+                   DISPLAY "*** Skipping Customer ID "
+                       CUSTOMER-ID OF CUSTOMER-RECORD
+                       " - failed input edit ***"
+               END-IF
+           END-IF.
+
+       CHECK-DUPLICATE-TRANSACTION.
+      *    Flag a Customer ID seen earlier in this same batch run.
+      *    The persistent master carries balances across runs, so it
+      *    cannot tell today's repeat entry from yesterday's customer
+      *    - this in-memory table only remembers the current run.
+           MOVE 'N' TO WS-DUPLICATE-FOUND.
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+               IF WS-SEEN-ID(WS-SEEN-IDX)
+                       = CUSTOMER-ID OF CUSTOMER-RECORD
+                   MOVE 'Y' TO WS-DUPLICATE-FOUND
+                   SET WS-SEEN-IDX TO WS-SEEN-COUNT
+               END-IF
+           END-PERFORM.
+
+           IF NOT DUPLICATE-FOUND
+               IF WS-SEEN-COUNT < 1000
+                   ADD 1 TO WS-SEEN-COUNT
+                   MOVE CUSTOMER-ID OF CUSTOMER-RECORD
+                       TO WS-SEEN-ID(WS-SEEN-COUNT)
+               ELSE
+                   DISPLAY "*** WS-SEEN-TABLE has more than "
+                       "1000 distinct Customer IDs - extra IDs "
+                       "not tracked for duplicate detection ***"
+               END-IF
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD.
+      *    Capture the purchase amount and currency along with the
+      *    reason so ops can review and re-key a rejected order
+      *    without going back to the original transaction file.
+           MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO WS-EX-CUST-ID.
+           MOVE CUSTOMER-NAME OF CUSTOMER-RECORD TO WS-EX-CUST-NAME.
+           MOVE PURCHASE-AMOUNT OF CUSTOMER-RECORD TO WS-EX-PURCHASE.
+           MOVE CUSTOMER-CURRENCY-CODE OF CUSTOMER-RECORD
+               TO WS-EX-CURRENCY.
+           WRITE EXCEPTION-REPORT-RECORD FROM WS-EXCEPTION-DETAIL.
+
        PROCESS-CUSTOMER.
-      *    Get customer information
-           DISPLAY "Enter Customer ID (5 digits): "
+      *    Get customer information, re-prompting on bad entries
+      *    instead of letting garbage flow into DISCOUNT-CALC.
+           MOVE 'N' TO WS-ID-VALID.
+           PERFORM UNTIL WS-ID-VALID = 'Y'
+               DISPLAY "Enter Customer ID (5 digits): "
+                   WITH NO ADVANCING
+               ACCEPT CUSTOMER-ID OF CUSTOMER-RECORD
+               PERFORM EDIT-CUSTOMER-ID
+               IF WS-ID-VALID NOT = 'Y'
+                   DISPLAY "*** Invalid Customer ID - enter a "
+                       "non-zero 5-digit number ***"
+               END-IF
+           END-PERFORM.
+
+           PERFORM READ-CUSTOMER-MASTER.
+
+           IF MASTER-FOUND
+               MOVE CM-CUSTOMER-NAME TO CUSTOMER-NAME OF CUSTOMER-RECORD
+               DISPLAY "Welcome back, "
+                   CUSTOMER-NAME OF CUSTOMER-RECORD
+           ELSE
+               DISPLAY "Enter Customer Name: "
+                   WITH NO ADVANCING
+               ACCEPT CUSTOMER-NAME OF CUSTOMER-RECORD
+           END-IF.
+
+           MOVE 'N' TO WS-AMOUNT-VALID.
+           PERFORM UNTIL WS-AMOUNT-VALID = 'Y'
+               DISPLAY "Enter Purchase Amount: "
+                   WITH NO ADVANCING
+               ACCEPT PURCHASE-AMOUNT OF CUSTOMER-RECORD
+               PERFORM EDIT-PURCHASE-AMOUNT
+               IF WS-AMOUNT-VALID NOT = 'Y'
+                   DISPLAY "*** Invalid Purchase Amount - enter a "
+                       "positive number ***"
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "Enter State/Jurisdiction Code (e.g. CA): "
                WITH NO ADVANCING.
-           ACCEPT CUSTOMER-ID.
-           
-           DISPLAY "Enter Customer Name: "
+           ACCEPT CUSTOMER-STATE-CODE OF CUSTOMER-RECORD.
+
+           DISPLAY "Enter Currency Code (e.g. USD, EUR, GBP): "
                WITH NO ADVANCING.
-           ACCEPT CUSTOMER-NAME.
-           
-           DISPLAY "Enter Purchase Amount: "
+           ACCEPT CUSTOMER-CURRENCY-CODE OF CUSTOMER-RECORD.
+           IF CUSTOMER-CURRENCY-CODE OF CUSTOMER-RECORD = SPACES
+               MOVE "USD" TO CUSTOMER-CURRENCY-CODE OF CUSTOMER-RECORD
+           END-IF.
+
+           PERFORM GET-SUPERVISOR-OVERRIDE.
+
+           PERFORM CALCULATE-AND-REPORT.
+           PERFORM SAVE-CUSTOMER-MASTER.
+
+      *    Ask to continue
+           DISPLAY "Process another customer? (Y/N): "
                WITH NO ADVANCING.
-           ACCEPT PURCHASE-AMOUNT.
-           
+           ACCEPT WS-CONTINUE.
+           DISPLAY " ".
+
+       GET-SUPERVISOR-OVERRIDE.
+      *    Optional one-off discount for a special circumstance
+      *    (damaged goods, loyalty gesture, price-match), applied
+      *    only when a supervisor authorization code is entered.
+           DISPLAY "Supervisor Override Rate (0.00 for none): "
+               WITH NO ADVANCING.
+           ACCEPT CUSTOMER-OVERRIDE-RATE OF CUSTOMER-RECORD.
+
+           IF CUSTOMER-OVERRIDE-RATE OF CUSTOMER-RECORD > ZERO
+               DISPLAY "Supervisor Authorization Code: "
+                   WITH NO ADVANCING
+               ACCEPT CUSTOMER-OVERRIDE-CODE OF CUSTOMER-RECORD
+               DISPLAY "Override Reason: "
+                   WITH NO ADVANCING
+               ACCEPT CUSTOMER-OVERRIDE-REASON OF CUSTOMER-RECORD
+           ELSE
+               MOVE SPACES TO CUSTOMER-OVERRIDE-CODE OF CUSTOMER-RECORD
+               MOVE SPACES
+                   TO CUSTOMER-OVERRIDE-REASON OF CUSTOMER-RECORD
+           END-IF.
+
+       EDIT-CUSTOMER-INPUT.
+      *    Combined edit used for batch transactions, where there is
+      *    no terminal to re-prompt and a bad record is simply
+      *    rejected.
+           PERFORM EDIT-CUSTOMER-ID.
+           PERFORM EDIT-PURCHASE-AMOUNT.
+           IF WS-ID-VALID = 'Y' AND WS-AMOUNT-VALID = 'Y'
+               MOVE 'Y' TO WS-EDIT-VALID
+           ELSE
+               MOVE 'N' TO WS-EDIT-VALID
+           END-IF.
+
+       EDIT-CUSTOMER-ID.
+      *    Customer ID must be a numeric, non-zero 5-digit value.
+           IF CUSTOMER-ID OF CUSTOMER-RECORD IS NUMERIC
+                   AND CUSTOMER-ID OF CUSTOMER-RECORD > ZERO
+               MOVE 'Y' TO WS-ID-VALID
+           ELSE
+               MOVE 'N' TO WS-ID-VALID
+           END-IF.
+
+       EDIT-PURCHASE-AMOUNT.
+      *    Purchase Amount must be numeric and greater than zero.
+           IF PURCHASE-AMOUNT OF CUSTOMER-RECORD IS NUMERIC
+                   AND PURCHASE-AMOUNT OF CUSTOMER-RECORD > ZERO
+               MOVE 'Y' TO WS-AMOUNT-VALID
+           ELSE
+               MOVE 'N' TO WS-AMOUNT-VALID
+           END-IF.
+
+       READ-CUSTOMER-MASTER.
+      *    Look up the persistent record for this customer so
+      *    repeat visitors don't have to re-key their name.
+           MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO CM-CUSTOMER-ID.
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-MASTER-FOUND
+                   MOVE 0 TO CUSTOMER-YTD-PURCHASES OF CUSTOMER-RECORD
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MASTER-FOUND
+                   MOVE CM-YTD-PURCHASES
+                       TO CUSTOMER-YTD-PURCHASES OF CUSTOMER-RECORD
+           END-READ.
+
+       SAVE-CUSTOMER-MASTER.
+      *    Persist the customer's name and roll their year-to-date
+      *    purchase total forward after a discount has been applied.
+      *    CM-YTD-PURCHASES is a base-currency (USD) running total,
+      *    so CUSTOMER-BASE-AMOUNT (today's ticket, already
+      *    converted by DISCOUNT-CALC) is what accumulates here -
+      *    not PURCHASE-AMOUNT, which is in the customer's own
+      *    currency.
+           IF MASTER-FOUND
+               ADD CUSTOMER-BASE-AMOUNT OF CUSTOMER-RECORD
+                   TO CM-YTD-PURCHASES
+               MOVE CUSTOMER-NAME OF CUSTOMER-RECORD TO CM-CUSTOMER-NAME
+               REWRITE CUSTOMER-MASTER-RECORD
+           ELSE
+               MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO CM-CUSTOMER-ID
+               MOVE CUSTOMER-NAME OF CUSTOMER-RECORD TO CM-CUSTOMER-NAME
+               MOVE CUSTOMER-BASE-AMOUNT OF CUSTOMER-RECORD
+                   TO CM-YTD-PURCHASES
+               WRITE CUSTOMER-MASTER-RECORD
+           END-IF.
+
+       CALCULATE-AND-REPORT.
       *    Call utility program to calculate discount
            CALL 'DISCOUNT-CALC' USING CUSTOMER-RECORD.
-           
-      *    Display results
+
+           PERFORM DISPLAY-RESULTS.
+           PERFORM WRITE-REPORT-DETAIL.
+           PERFORM WRITE-AUDIT-LOG.
+           PERFORM WRITE-AR-GL-EXTRACT.
+           PERFORM UPDATE-CONTROL-TOTALS.
+
+       UPDATE-CONTROL-TOTALS.
+      *    PURCHASE-AMOUNT/DISCOUNT-AMOUNT/FINAL-AMOUNT are in the
+      *    customer's own currency, so they cannot be summed as-is
+      *    across a mixed-currency run. CUSTOMER-BASE-AMOUNT is
+      *    already the base-currency purchase; the same DISCOUNT-
+      *    RATE applied to it gives the base-currency discount and
+      *    final figures without needing the exchange rate here.
+           ADD 1 TO WS-CT-COUNT.
+           ADD CUSTOMER-BASE-AMOUNT OF CUSTOMER-RECORD
+               TO WS-CT-PURCHASE.
+           COMPUTE WS-CT-BASE-DISCOUNT =
+               CUSTOMER-BASE-AMOUNT OF CUSTOMER-RECORD
+                   * DISCOUNT-RATE OF CUSTOMER-RECORD.
+           ADD WS-CT-BASE-DISCOUNT TO WS-CT-DISCOUNT.
+           ADD CUSTOMER-BASE-AMOUNT OF CUSTOMER-RECORD TO WS-CT-FINAL.
+           SUBTRACT WS-CT-BASE-DISCOUNT FROM WS-CT-FINAL.
+
+       REPORT-CONTROL-TOTALS.
+      *    Balance-to-the-deposit-slip totals for the whole run,
+      *    shown on the console and filed on the printed report.
            DISPLAY " ".
-           DISPLAY "--- Calculation Results ---".
-           DISPLAY "Customer: " CUSTOMER-NAME.
-           DISPLAY "Purchase Amount: $" PURCHASE-AMOUNT.
-           DISPLAY "Discount Rate: " DISCOUNT-RATE "%".
-           DISPLAY "Discount Amount: $" DISCOUNT-AMOUNT.
-           DISPLAY "Final Amount: $" FINAL-AMOUNT.
+           DISPLAY "==== Control Totals ====".
+           DISPLAY "Customers Processed: " WS-CT-COUNT.
+           DISPLAY "Total Purchase Amount (USD): $" WS-CT-PURCHASE.
+           DISPLAY "Total Discount Amount (USD): $" WS-CT-DISCOUNT.
+           DISPLAY "Total Final Amount (USD): $" WS-CT-FINAL.
            DISPLAY " ".
-           
-      *    Ask to continue
-           DISPLAY "Process another customer? (Y/N): "
-               WITH NO ADVANCING.
-           ACCEPT WS-CONTINUE.
+
+           MOVE SPACES TO PRINT-REPORT-RECORD.
+           WRITE PRINT-REPORT-RECORD.
+           MOVE WS-CT-COUNT TO WS-RT-COUNT.
+           WRITE PRINT-REPORT-RECORD FROM WS-REPORT-TOTALS-1.
+           MOVE WS-CT-PURCHASE TO WS-RT-PURCHASE.
+           WRITE PRINT-REPORT-RECORD FROM WS-REPORT-TOTALS-2.
+           MOVE WS-CT-DISCOUNT TO WS-RT-DISCOUNT.
+           WRITE PRINT-REPORT-RECORD FROM WS-REPORT-TOTALS-3.
+           MOVE WS-CT-FINAL TO WS-RT-FINAL.
+           WRITE PRINT-REPORT-RECORD FROM WS-REPORT-TOTALS-4.
+
+       DISPLAY-RESULTS.
+           DISPLAY " ".
+           DISPLAY "--- Calculation Results ---".
+           DISPLAY "Customer: " CUSTOMER-NAME OF CUSTOMER-RECORD.
+           DISPLAY "Purchase Amount: "
+               CUSTOMER-CURRENCY-CODE OF CUSTOMER-RECORD " "
+               PURCHASE-AMOUNT OF CUSTOMER-RECORD.
+           DISPLAY "Discount Rate: "
+               DISCOUNT-RATE OF CUSTOMER-RECORD "%".
+           DISPLAY "Discount Amount: $"
+               DISCOUNT-AMOUNT OF CUSTOMER-RECORD.
+           DISPLAY "Final Amount: $" FINAL-AMOUNT OF CUSTOMER-RECORD.
+           DISPLAY "Sales Tax: $"
+               CUSTOMER-TAX-AMOUNT OF CUSTOMER-RECORD.
+           DISPLAY "Total With Tax: $"
+               CUSTOMER-TAXED-TOTAL OF CUSTOMER-RECORD.
+           IF CUSTOMER-OVERRIDE-CODE OF CUSTOMER-RECORD NOT = SPACES
+               DISPLAY "Supervisor Override Applied - Auth Code: "
+                   CUSTOMER-OVERRIDE-CODE OF CUSTOMER-RECORD
+                   " Reason: "
+                   CUSTOMER-OVERRIDE-REASON OF CUSTOMER-RECORD
+           END-IF.
            DISPLAY " ".
 
+       WRITE-REPORT-DETAIL.
+           MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO WS-RD-CUST-ID.
+           MOVE CUSTOMER-NAME OF CUSTOMER-RECORD TO WS-RD-CUST-NAME.
+           MOVE PURCHASE-AMOUNT OF CUSTOMER-RECORD TO WS-RD-PURCHASE.
+           MOVE DISCOUNT-RATE OF CUSTOMER-RECORD TO WS-RD-RATE.
+           MOVE DISCOUNT-AMOUNT OF CUSTOMER-RECORD TO WS-RD-DISCOUNT.
+           MOVE FINAL-AMOUNT OF CUSTOMER-RECORD TO WS-RD-FINAL.
+           WRITE PRINT-REPORT-RECORD FROM WS-REPORT-DETAIL.
+
+       WRITE-AUDIT-LOG.
+      *    Record what was calculated and when, so a disputed
+      *    discount can be verified after the fact.
+           MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO WS-AD-CUST-ID.
+           MOVE PURCHASE-AMOUNT OF CUSTOMER-RECORD TO WS-AD-PURCHASE.
+           MOVE DISCOUNT-RATE OF CUSTOMER-RECORD TO WS-AD-RATE.
+           MOVE DISCOUNT-AMOUNT OF CUSTOMER-RECORD TO WS-AD-DISCOUNT.
+           MOVE FINAL-AMOUNT OF CUSTOMER-RECORD TO WS-AD-FINAL.
+           MOVE FUNCTION CURRENT-DATE TO WS-AD-TIMESTAMP.
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-DETAIL.
+
+       WRITE-AR-GL-EXTRACT.
+      *    One fixed-layout record per processed customer - id,
+      *    currency, final amount, discount amount, transaction
+      *    date - for the AR/GL system to post against. FINAL-
+      *    AMOUNT/DISCOUNT-AMOUNT are in the customer's own
+      *    currency, so the currency code travels with them.
+      *    WS-EXT-BASE-FINAL/BASE-DISCOUNT carry the same base-
+      *    currency figures the end-of-run control totals accumulate,
+      *    so the extract ties back to the control totals on a
+      *    mixed-currency run even though the posting amounts above
+      *    stay in the customer's own currency.
+           MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO WS-EXT-CUST-ID.
+           MOVE CUSTOMER-CURRENCY-CODE OF CUSTOMER-RECORD
+               TO WS-EXT-CURRENCY.
+           MOVE FINAL-AMOUNT OF CUSTOMER-RECORD TO WS-EXT-FINAL.
+           MOVE DISCOUNT-AMOUNT OF CUSTOMER-RECORD TO WS-EXT-DISCOUNT.
+           COMPUTE WS-EXT-BASE-DISCOUNT =
+               CUSTOMER-BASE-AMOUNT OF CUSTOMER-RECORD
+                   * DISCOUNT-RATE OF CUSTOMER-RECORD.
+           COMPUTE WS-EXT-BASE-FINAL =
+               CUSTOMER-BASE-AMOUNT OF CUSTOMER-RECORD
+                   - WS-EXT-BASE-DISCOUNT.
+           MOVE WS-REPORT-DATE-NUM TO WS-EXT-TRANS-DATE.
+           WRITE AR-GL-EXTRACT-RECORD FROM WS-EXTRACT-DETAIL.
