@@ -0,0 +1,44 @@
+//CUSTBAT  JOB (ACCTNO),'CUST DISCOUNT BATCH',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly unattended run of CUSTOMER-MAIN in batch mode.
+//* Reads the day's transaction feed, posts discounts against
+//* CUSTMAST, and routes the printed report and audit log to
+//* their own output so the run needs no operator at a terminal.
+//*
+//* Modification History:
+//* 2026-08-08  Initial nightly job stream for batch mode.
+//* 2026-08-08  Added CUSTEXCP exception report and CUSTARGL AR/GL
+//*             extract DD statements.
+//* 2026-08-08  Added DISCTIER and EXCHRATE DD statements - DISCOUNT-
+//*             CALC opens both every run and the unattended job
+//*             stream was the only path with no DD to supply them.
+//* 2026-08-08  CUSTEXCP and CUSTARGL now allocate DISP=(MOD,CATLG,
+//*             CATLG), the same as CUSTAUDIT, so the job can run
+//*             night after night against the same cataloged dataset
+//*             instead of abending on the second run. CUSTEXCP's
+//*             LRECL now matches EXCEPTION-REPORT-RECORD.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSTOMER-MAIN,PARM='BATCH'
+//STEPLIB  DD DSN=PROD.CUSTMAIN.LOADLIB,DISP=SHR
+//CUSTTRAN DD DSN=PROD.CUST.TRANS.DAILY,DISP=SHR
+//CUSTMAST DD DSN=PROD.CUST.MASTER,DISP=SHR
+//DISCTIER DD DSN=PROD.CUST.DISCOUNT.TIERS,DISP=SHR
+//EXCHRATE DD DSN=PROD.CUST.EXCHANGE.RATES,DISP=SHR
+//CUSTRPT  DD SYSOUT=A
+//CUSTAUDIT DD DSN=PROD.CUST.AUDIT.LOG,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CUSTCKPT DD DSN=PROD.CUST.CKPT,DISP=SHR
+//CUSTEXCP DD DSN=PROD.CUST.EXCEPTION.RPT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=85,BLKSIZE=0)
+//CUSTARGL DD DSN=PROD.CUST.ARGL.EXTRACT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=A
+//SYSUDUMP DD SYSOUT=A
+//
