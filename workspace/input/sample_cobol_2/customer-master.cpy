@@ -0,0 +1,7 @@
+      * Copybook: Customer Master Record
+      * Persistent record of a customer, keyed on CUSTOMER-ID, that
+      * survives across runs of CUSTOMER-MAIN.
+       01 CUSTOMER-MASTER-RECORD.
+          05 CM-CUSTOMER-ID       PIC 9(5).
+          05 CM-CUSTOMER-NAME     PIC X(30).
+          05 CM-YTD-PURCHASES     PIC 9(7)V99.
