@@ -0,0 +1,7 @@
+      * Copybook: Discount Tier Record
+      * One row per pricing tier on the DISCOUNT-TIER-FILE, read by
+      * DISCOUNT-CALC at startup so the business can adjust
+      * breakpoints and rates without a source change.
+       01 DISCOUNT-TIER-RECORD.
+          05 DT-BREAKPOINT        PIC 9(7)V99.
+          05 DT-RATE              PIC 9V99.
