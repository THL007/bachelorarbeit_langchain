@@ -1,5 +1,26 @@
       * Copybook: Customer Data Structure
       * Shared data definitions for customer processing
+      *
+      * Modification History:
+      * 2024-01-01  Initial layout.
+      * 2026-08-08  Added supervisor override rate and authorization
+      *             capture for manager-approved discount exceptions.
+      * 2026-08-08  Added customer state/jurisdiction code and sales
+      *             tax fields.
+      * 2026-08-08  Added CUSTOMER-YTD-PURCHASES so DISCOUNT-CALC can
+      *             weigh tier eligibility against the customer's
+      *             full year-to-date relationship, not just today's
+      *             ticket.
+      * 2026-08-08  Added CUSTOMER-CURRENCY-CODE so international
+      *             tickets can be entered in the customer's own
+      *             currency and normalized to the base currency for
+      *             tier eligibility.
+      * 2026-08-08  Added CUSTOMER-BASE-AMOUNT so the base-currency
+      *             conversion DISCOUNT-CALC computes for tier
+      *             eligibility is available to the caller too - the
+      *             persistent YTD total must accumulate in base
+      *             currency, not in whatever currency today's
+      *             ticket happened to be entered in.
        01 CUSTOMER-RECORD.
           05 CUSTOMER-ID          PIC 9(5).
           05 CUSTOMER-NAME        PIC X(30).
@@ -7,4 +28,15 @@
           05 DISCOUNT-RATE        PIC 9V99.
           05 DISCOUNT-AMOUNT      PIC 9(7)V99.
           05 FINAL-AMOUNT         PIC 9(7)V99.
+          05 CUSTOMER-OVERRIDE-RATE     PIC 9V99.
+          05 CUSTOMER-OVERRIDE-AUTH.
+             10 CUSTOMER-OVERRIDE-CODE    PIC X(6).
+             10 CUSTOMER-OVERRIDE-REASON  PIC X(20).
+          05 CUSTOMER-STATE-CODE  PIC X(2).
+          05 CUSTOMER-TAX-RATE    PIC 9V999.
+          05 CUSTOMER-TAX-AMOUNT  PIC 9(7)V99.
+          05 CUSTOMER-TAXED-TOTAL PIC 9(7)V99.
+          05 CUSTOMER-YTD-PURCHASES PIC 9(7)V99.
+          05 CUSTOMER-CURRENCY-CODE PIC X(3).
+          05 CUSTOMER-BASE-AMOUNT PIC 9(8)V99.
 
