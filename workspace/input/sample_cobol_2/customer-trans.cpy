@@ -0,0 +1,5 @@
+      * Copybook: Customer Transaction Record
+      * Same shape as CUSTOMER-RECORD (customer-data.cpy), used as the
+      * layout for one entry on the CUSTOMER-TRANS batch input file.
+       COPY 'customer-data.cpy'
+           REPLACING ==CUSTOMER-RECORD== BY ==CUSTOMER-TRANS-RECORD==.
